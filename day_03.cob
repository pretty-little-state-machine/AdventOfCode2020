@@ -1,41 +1,965 @@
       * Advent of Code 2020
        IDENTIFICATION DIVISION.
        PROGRAM-ID. advent-of-code-day-03.
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   ---------  ----  -----------------------------------------
+      *   2026-08-08  RJH  Walk MAP-TOPO against all five standard
+      *                    toboggan slopes in a single pass and
+      *                    report the tree count for each slope plus
+      *                    the product of all five, instead of only
+      *                    scoring the hardcoded right-3/down-1 path.
+      *   2026-08-08  RJH  Measure the map width from the first
+      *                    record read instead of assuming 31, and
+      *                    use that measured width as the wraparound
+      *                    modulus for every slope.
+      *   2026-08-08  RJH  Write a per-row audit trail of every slope
+      *                    sample (row, slope, coordinate, item and
+      *                    running tally) to AUDIT-FILE so a disputed
+      *                    TREES count can be checked row by row.
+      *   2026-08-08  RJH  Validate every character of each map row
+      *                    against "." and "#" before TREES is
+      *                    trusted; anything else is logged to
+      *                    ERROR-LOG-FILE and flags the run invalid.
+      *   2026-08-08  RJH  Turned the program into a batch driver:
+      *                    MAP is now assigned dynamically and a
+      *                    control file (MAP-LIST-FILE) supplies one
+      *                    map path per run, with a per-file line
+      *                    written to BATCH-SUMMARY-FILE.
+      *   2026-08-08  RJH  Gave MAP a real two-character FILE STATUS
+      *                    and checked it after OPEN, so a missing or
+      *                    unreadable map file is reported by name
+      *                    and status code in the batch summary
+      *                    instead of silently scoring TREES as zero.
+      *   2026-08-08  RJH  Added CHECKPOINT-FILE: every
+      *                    CHECKPOINT-INTERVAL records the current
+      *                    row number and per-slope COORD-X/TREES are
+      *                    saved, and a map that already has a saved
+      *                    checkpoint resumes from it instead of
+      *                    re-scoring the whole map from record one.
+      *   2026-08-08  RJH  Added RESULTS-FILE: one structured record
+      *                    per slope per map (source map name, slope
+      *                    right/down, TREES) is written for downstream
+      *                    systems, in addition to the DISPLAY report.
+      *   2026-08-08  RJH  Added LEDGER-FILE: one line per map appended
+      *                    with the run date/time, all five slope
+      *                    parameters and the TREES product, so runs
+      *                    against different map versions can be
+      *                    reconciled after the fact.
+      *   2026-08-08  RJH  Widened SLOPE-COORD-X and SLOPE-TREES (and
+      *                    every checkpoint/report field carrying
+      *                    them) so wide or long maps no longer wrap
+      *                    or truncate silently, and added ON SIZE
+      *                    ERROR handling that logs to ERROR-LOG-FILE
+      *                    and flags the run invalid instead.
+      *   2026-08-08  RJH  Raised MAP-TOPO to MAX-MAP-WIDTH columns and
+      *                    added a check that a row does not reach that
+      *                    boundary, logging and stopping the map
+      *                    instead of letting a too-long physical line
+      *                    get silently split into bogus extra records.
+      *                    Widened every *-MAP-NAME field to match
+      *                    WS-MAP-FILENAME so a long map path is no
+      *                    longer truncated on the way to a report or
+      *                    checkpoint record. Checkpoints now also
+      *                    carry the map width and a row content
+      *                    checksum, and a checkpoint whose fingerprint
+      *                    does not match the map actually being opened
+      *                    is abandoned and the map is rescored from
+      *                    record one instead of being trusted blindly.
+      *   2026-08-09  RJH  Checkpoint fast-forward now re-runs character
+      *                    validation against every row it skips, so a
+      *                    resumed run still catches a corrupted map
+      *                    instead of trusting rows it never looked at.
+      *                    AUDIT-FILE and ERROR-LOG-FILE records now
+      *                    carry the source map name, since both files
+      *                    are shared across the whole batch list and
+      *                    row numbers reset for each map. Gave
+      *                    MAP-LIST-FILE a real FILE STATUS and an
+      *                    open check, same as MAP already had. Widened
+      *                    MAP-TOPO one column past MAX-MAP-WIDTH so a
+      *                    row of exactly that width is no longer
+      *                    mistaken for one that overran it.
+      *--------------------------------------------------------------
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT MAP ASSIGN TO './files/day_3_input.txt'
+           SELECT MAP-LIST-FILE ASSIGN TO './files/day_3_map_list.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MAP-LIST-FILE-STATUS.
+
+           SELECT MAP ASSIGN TO DYNAMIC WS-MAP-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MAP-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO './files/day_3_audit.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO './files/day_3_errors.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BATCH-SUMMARY-FILE ASSIGN
+               TO './files/day_3_batch_summary.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN
+               TO './files/day_3_checkpoint.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT RESULTS-FILE ASSIGN TO './files/day_3_results.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT LEDGER-FILE ASSIGN TO './files/day_3_ledger.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LEDGER-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD MAP-LIST-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  MAP-LIST-RECORD PIC X(100).
+
        FD MAP
            LABEL RECORDS ARE OMITTED.
-       01 INPUTRECORD PIC X(31).
+       01 INPUTRECORD PIC X(501).
+
+       FD AUDIT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  AUDIT-RECORD PIC X(140).
+
+       FD ERROR-LOG-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  ERROR-LOG-RECORD PIC X(150).
+
+       FD BATCH-SUMMARY-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  BATCH-SUMMARY-RECORD PIC X(180).
 
-       WORKING-STORAGE SECTION. 
+       FD CHECKPOINT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  CHECKPOINT-RECORD PIC X(180).
+
+       FD RESULTS-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  RESULTS-RECORD PIC X(120).
+
+       FD LEDGER-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  LEDGER-RECORD PIC X(170).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAP-LIST-FILE-STATUS PIC X(02) VALUE "00".
+           88 WS-MAP-LIST-OPEN-OK VALUE "00".
+       01  WS-MAP-FILENAME PIC X(100).
+       01  WS-MAP-FILE-STATUS PIC X(02) VALUE "00".
+           88 WS-MAP-OPEN-OK VALUE "00".
        01  MAP-TOPO.
-           05 FIELD PIC A(31).
-       01  COORD-X PIC 9(02) VALUE 1.
+           05 FIELD PIC A(501).
        01  ITEM PIC X(01).
-       01  TREES PIC 9(03) VALUE 0.
-       01  FILE-STATUS PIC 9 VALUE 0.
+       01  MAP-EOF-SWITCH PIC 9 VALUE 0.
+       01  MAP-LIST-EOF-SWITCH PIC X(01) VALUE "N".
+           88 MAP-LIST-IS-EOF VALUE "Y".
+       01  ROW-NUMBER PIC 9(05) VALUE 0.
+       01  MAP-WIDTH PIC 9(05) VALUE 0.
+       01  MAX-MAP-WIDTH PIC 9(05) VALUE 500.
+       01  WS-LAST-ROW-CHECKSUM PIC 9(05) VALUE 0.
+       01  FIRST-RECORD-SWITCH PIC X(01) VALUE "Y".
+           88 FIRST-RECORD-NOT-YET-SEEN VALUE "Y".
+       01  MAP-VALID-SWITCH PIC X(01) VALUE "Y".
+           88 MAP-IS-VALID VALUE "Y".
+           88 MAP-IS-INVALID VALUE "N".
+       01  CHAR-INDEX PIC 9(05) VALUE 0.
+       01  CHAR-UNDER-TEST PIC X(01).
+       01  WS-CHECKPOINT-FILE-STATUS PIC X(02) VALUE "00".
+           88 WS-CHECKPOINT-FILE-PRESENT VALUE "00".
+       01  CHECKPOINT-INTERVAL PIC 9(05) VALUE 100.
+       01  CHECKPOINT-ROW-TEST PIC 9(05).
+       01  CHECKPOINT-ROW-REMAINDER PIC 9(05).
+       01  CHECKPOINT-FOUND-SWITCH PIC X(01) VALUE "N".
+           88 CHECKPOINT-WAS-FOUND VALUE "Y".
+       01  WS-LEDGER-FILE-STATUS PIC X(02) VALUE "00".
+       01  WS-LEDGER-RUN-DATE PIC 9(06).
+       01  WS-LEDGER-RUN-TIME PIC 9(08).
+
+      *--------------------------------------------------------------
+      * SLOPE-TABLE holds the five standard toboggan slopes that are
+      * walked against MAP-TOPO in the same pass: right-1/down-1,
+      * right-3/down-1, right-5/down-1, right-7/down-1 and
+      * right-1/down-2. SLOPE-COORD-X and SLOPE-TREES are reset to
+      * their starting values before every map file is processed.
+      *--------------------------------------------------------------
+       01  SLOPE-TABLE.
+           05 SLOPE-ENTRY OCCURS 5 TIMES.
+              10 SLOPE-RIGHT    PIC 9(02).
+              10 SLOPE-DOWN     PIC 9(02).
+              10 SLOPE-COORD-X  PIC 9(05).
+              10 SLOPE-TREES    PIC 9(07).
+       01  SLOPE-INDEX PIC 9(02) VALUE 1.
+       01  SLOPE-ROW-TEST PIC 9(05).
+       01  SLOPE-ROW-REMAINDER PIC 9(05).
+       01  TREES-PRODUCT PIC 9(15) VALUE 1.
+
+      *--------------------------------------------------------------
+      * WS-AUDIT-RECORD is built up here and moved onto AUDIT-RECORD
+      * before each WRITE, one line per slope sample: source map,
+      * row number, slope, COORD-X sampled, ITEM found and running
+      * TREES tally. The map name is carried on every line because
+      * AUDIT-FILE is opened once and shared across every map in the
+      * batch list, and ROW-NUMBER alone resets for each one.
+      *--------------------------------------------------------------
+       01  WS-AUDIT-RECORD.
+           05 WS-AUD-MAP-NAME      PIC X(100).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WS-AUD-ROW-NUMBER    PIC Z(4)9.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 WS-AUD-SLOPE-RIGHT   PIC Z9.
+           05 FILLER               PIC X(01) VALUE "/".
+           05 WS-AUD-SLOPE-DOWN    PIC Z9.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 WS-AUD-COORD-X       PIC Z(4)9.
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 WS-AUD-ITEM          PIC X(01).
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 WS-AUD-RUNNING-TREES PIC Z(6)9.
+
+      *--------------------------------------------------------------
+      * WS-ERROR-LOG-RECORD reports one invalid map character: the
+      * source map, the row and column it was found at and the
+      * character itself. The map name is carried here for the same
+      * reason WS-AUDIT-RECORD carries one - ERROR-LOG-FILE is shared
+      * across the whole batch list.
+      *--------------------------------------------------------------
+       01  WS-ERROR-LOG-RECORD.
+           05 FILLER                PIC X(13) VALUE "INVALID CHAR ".
+           05 WS-ERR-MAP-NAME       PIC X(100).
+           05 FILLER                PIC X(05) VALUE " ROW ".
+           05 WS-ERR-ROW-NUMBER     PIC Z(4)9.
+           05 FILLER                PIC X(08) VALUE " COLUMN ".
+           05 WS-ERR-COLUMN         PIC Z(4)9.
+           05 FILLER                PIC X(10) VALUE " CHARACTER".
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 WS-ERR-CHARACTER      PIC X(01).
+
+      *--------------------------------------------------------------
+      * WS-OVERFLOW-ERROR-RECORD reports a COORD-X or TREES counter
+      * that has outgrown its picture for the named map and slope.
+      *--------------------------------------------------------------
+       01  WS-OVERFLOW-ERROR-RECORD.
+           05 FILLER                PIC X(19) VALUE
+              "COUNTER OVERFLOW - ".
+           05 WS-OVF-MAP-NAME       PIC X(100).
+           05 FILLER                PIC X(07) VALUE " SLOPE ".
+           05 WS-OVF-SLOPE-RIGHT    PIC Z9.
+           05 FILLER                PIC X(01) VALUE "/".
+           05 WS-OVF-SLOPE-DOWN     PIC Z9.
+
+      *--------------------------------------------------------------
+      * WS-LENGTH-ERROR-RECORD reports a map row whose physical length
+      * reached MAX-MAP-WIDTH - GnuCOBOL's LINE SEQUENTIAL reader
+      * silently splits a row longer than the FD record into extra
+      * bogus records instead of raising a FILE STATUS error, so this
+      * is caught and logged explicitly instead of being trusted.
+      *--------------------------------------------------------------
+       01  WS-LENGTH-ERROR-RECORD.
+           05 FILLER                PIC X(21) VALUE
+              "ROW TOO LONG FOR MAP ".
+           05 WS-LEN-MAP-NAME       PIC X(100).
+           05 FILLER                PIC X(06) VALUE " ROW  ".
+           05 WS-LEN-ROW-NUMBER     PIC Z(4)9.
+           05 FILLER                PIC X(11) VALUE " MAX WIDTH ".
+           05 WS-LEN-MAX-WIDTH      PIC Z(4)9.
+
+      *--------------------------------------------------------------
+      * WS-BATCH-SUMMARY-RECORD reports one line per map file: the
+      * map name, a validity flag and the five slope TREES counts
+      * plus their product.
+      *--------------------------------------------------------------
+       01  WS-BATCH-SUMMARY-RECORD.
+           05 WS-BAT-MAP-NAME   PIC X(100).
+           05 WS-BAT-VALID-FLAG PIC X(17).
+           05 WS-BAT-TREES-1    PIC Z(6)9.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 WS-BAT-TREES-2    PIC Z(6)9.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 WS-BAT-TREES-3    PIC Z(6)9.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 WS-BAT-TREES-4    PIC Z(6)9.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 WS-BAT-TREES-5    PIC Z(6)9.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 WS-BAT-PRODUCT    PIC Z(14)9.
+
+      *--------------------------------------------------------------
+      * WS-RESULTS-RECORD is the structured, one-slope-per-line output
+      * handed to downstream systems: the source map, the slope that
+      * was walked and the TREES it counted.
+      *--------------------------------------------------------------
+       01  WS-RESULTS-RECORD.
+           05 WS-RES-MAP-NAME    PIC X(100).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-RES-SLOPE-RIGHT PIC Z9.
+           05 FILLER             PIC X(01) VALUE "/".
+           05 WS-RES-SLOPE-DOWN  PIC Z9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-RES-TREES       PIC Z(6)9.
+
+      *--------------------------------------------------------------
+      * WS-LEDGER-RECORD is one historical reconciliation line per
+      * map run: when it ran, the five slope parameters used and the
+      * TREES product that run produced.
+      *--------------------------------------------------------------
+       01  WS-LEDGER-RECORD.
+           05 WS-LED-MAP-NAME    PIC X(100).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-LED-RUN-DATE    PIC 9(06).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 WS-LED-RUN-TIME    PIC 9(08).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-LED-SLOPE OCCURS 5 TIMES.
+              10 WS-LED-SLOPE-RIGHT PIC Z9.
+              10 FILLER             PIC X(01) VALUE "/".
+              10 WS-LED-SLOPE-DOWN  PIC Z9.
+              10 FILLER             PIC X(01) VALUE SPACES.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 WS-LED-TREES-TOTAL PIC Z(14)9.
+
+      *--------------------------------------------------------------
+      * WS-CHECKPOINT-RECORD is this program's restart point: the
+      * map name, the last row number fully processed and the
+      * COORD-X/TREES of every slope at that row. WS-CKPT-MAP-WIDTH
+      * and WS-CKPT-ROW-CHECKSUM are a content fingerprint - the
+      * measured width and the "#" count of the checkpoint row itself
+      * - so a checkpoint left behind by a map that has since been
+      * replaced at the same path is detected and abandoned instead
+      * of being fast-forwarded through and trusted. It is unedited,
+      * zero-padded numeric data meant to be read back by this same
+      * program, not for human review.
+      *--------------------------------------------------------------
+       01  WS-CKPT-SCAN-LINE PIC X(180).
+       01  WS-CHECKPOINT-RECORD.
+           05 WS-CKPT-MAP-NAME  PIC X(100).
+           05 FILLER            PIC X(01).
+           05 WS-CKPT-ROW-NUMBER PIC 9(05).
+           05 FILLER            PIC X(01).
+           05 WS-CKPT-MAP-WIDTH PIC 9(05).
+           05 FILLER            PIC X(01).
+           05 WS-CKPT-ROW-CHECKSUM PIC 9(05).
+           05 FILLER            PIC X(01).
+           05 WS-CKPT-SLOPE OCCURS 5 TIMES.
+              10 WS-CKPT-COORD-X PIC 9(05).
+              10 WS-CKPT-TREES   PIC 9(07).
 
        PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+              THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-MAP-LIST
+              THRU 2000-PROCESS-MAP-LIST-EXIT
+              UNTIL MAP-LIST-IS-EOF.
+           PERFORM 9999-TERMINATE-RUN
+              THRU 9999-TERMINATE-RUN-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 1 TO SLOPE-RIGHT(1).
+           MOVE 1 TO SLOPE-DOWN(1).
+           MOVE 3 TO SLOPE-RIGHT(2).
+           MOVE 1 TO SLOPE-DOWN(2).
+           MOVE 5 TO SLOPE-RIGHT(3).
+           MOVE 1 TO SLOPE-DOWN(3).
+           MOVE 7 TO SLOPE-RIGHT(4).
+           MOVE 1 TO SLOPE-DOWN(4).
+           MOVE 1 TO SLOPE-RIGHT(5).
+           MOVE 2 TO SLOPE-DOWN(5).
+           OPEN INPUT MAP-LIST-FILE.
+           IF NOT WS-MAP-LIST-OPEN-OK
+               PERFORM 1050-REPORT-MAP-LIST-OPEN-ERROR
+                  THRU 1050-REPORT-MAP-LIST-OPEN-ERROR-EXIT
+           END-IF.
+           OPEN OUTPUT AUDIT-FILE.
+           OPEN OUTPUT ERROR-LOG-FILE.
+           OPEN OUTPUT BATCH-SUMMARY-FILE.
+           OPEN OUTPUT RESULTS-FILE.
+           PERFORM 1100-OPEN-LEDGER-FOR-WRITING
+              THRU 1100-OPEN-LEDGER-FOR-WRITING-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 1050-REPORT-MAP-LIST-OPEN-ERROR fires when OPEN INPUT
+      * MAP-LIST-FILE fails (the batch control file is missing,
+      * locked, or otherwise unreadable) - it reports the file name
+      * and FILE STATUS code and marks the list as exhausted so the
+      * batch loop in 0000-MAINLINE performs no further processing,
+      * instead of letting the run abend on the first READ.
+      *--------------------------------------------------------------
+       1050-REPORT-MAP-LIST-OPEN-ERROR.
+           DISPLAY "*** UNABLE TO OPEN MAP LIST FILE - FILE STATUS "
+               WS-MAP-LIST-FILE-STATUS " ***".
+           SET MAP-LIST-IS-EOF TO TRUE.
+       1050-REPORT-MAP-LIST-OPEN-ERROR-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 1100-OPEN-LEDGER-FOR-WRITING opens LEDGER-FILE in EXTEND mode
+      * so the reconciliation history accumulates across runs, falling
+      * back to OUTPUT the first time the file does not yet exist.
+      *--------------------------------------------------------------
+       1100-OPEN-LEDGER-FOR-WRITING.
+           OPEN EXTEND LEDGER-FILE.
+           IF WS-LEDGER-FILE-STATUS IS NOT EQUAL TO "00"
+               OPEN OUTPUT LEDGER-FILE
+           END-IF.
+       1100-OPEN-LEDGER-FOR-WRITING-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 2000-PROCESS-MAP-LIST reads one map file name per record from
+      * MAP-LIST-FILE and scores it, so a whole directory's worth of
+      * maps can be run in a single batch job instead of one map per
+      * recompile.
+      *--------------------------------------------------------------
+       2000-PROCESS-MAP-LIST.
+           READ MAP-LIST-FILE INTO WS-MAP-FILENAME
+               AT END
+                   SET MAP-LIST-IS-EOF TO TRUE
+               NOT AT END
+                   PERFORM 2500-PROCESS-ONE-MAP-FILE
+                      THRU 2500-PROCESS-ONE-MAP-FILE-EXIT
+           END-READ.
+       2000-PROCESS-MAP-LIST-EXIT.
+           EXIT.
+
+       2500-PROCESS-ONE-MAP-FILE.
+           PERFORM 2600-RESET-PER-MAP-FIELDS
+              THRU 2600-RESET-PER-MAP-FIELDS-EXIT.
            OPEN INPUT MAP.
-           PERFORM UNTIL FILE-STATUS = 1
-              READ MAP INTO MAP-TOPO
-                  AT END MOVE 1 TO FILE-STATUS
-                  NOT AT END MOVE MAP-TOPO(COORD-X:1) TO ITEM
-                     IF ITEM IS EQUAL TO "#"
-                          ADD 1 TO TREES
-                     END-IF
-                     ADD 3 TO COORD-X
-                     IF COORD-X IS GREATER THAN 31
-                          SUBTRACT 31 FROM COORD-X
-                     END-IF
-              END-READ
-           END-PERFORM.
-           DISPLAY TREES
+           IF NOT WS-MAP-OPEN-OK
+               PERFORM 2700-REPORT-OPEN-ERROR
+                  THRU 2700-REPORT-OPEN-ERROR-EXIT
+               GO TO 2500-PROCESS-ONE-MAP-FILE-EXIT
+           END-IF.
+           PERFORM 2800-LOAD-CHECKPOINT-IF-PRESENT
+              THRU 2800-LOAD-CHECKPOINT-IF-PRESENT-EXIT.
+           PERFORM 2850-OPEN-CHECKPOINT-FOR-WRITING
+              THRU 2850-OPEN-CHECKPOINT-FOR-WRITING-EXIT.
+           PERFORM 3000-PROCESS-MAP-RECORDS
+              THRU 3000-PROCESS-MAP-RECORDS-EXIT
+              UNTIL MAP-EOF-SWITCH = 1.
+           CLOSE MAP
+                 CHECKPOINT-FILE.
+           PERFORM 8000-REPORT-RESULTS
+              THRU 8000-REPORT-RESULTS-EXIT.
+       2500-PROCESS-ONE-MAP-FILE-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 2700-REPORT-OPEN-ERROR fires when OPEN INPUT MAP fails (file
+      * missing, locked, or otherwise unreadable) - it reports the
+      * map name and the FILE STATUS code instead of letting the
+      * batch silently fall through to a TREES count of zero.
+      *--------------------------------------------------------------
+       2700-REPORT-OPEN-ERROR.
+           DISPLAY "*** UNABLE TO OPEN MAP: " WS-MAP-FILENAME
+               " - FILE STATUS " WS-MAP-FILE-STATUS " ***".
+           SET MAP-IS-INVALID TO TRUE.
+           MOVE WS-MAP-FILENAME TO WS-BAT-MAP-NAME.
+           MOVE "OPEN ERROR ST=" TO WS-BAT-VALID-FLAG.
+           MOVE WS-MAP-FILE-STATUS TO WS-BAT-VALID-FLAG(15:2).
+           MOVE ZERO TO WS-BAT-TREES-1 WS-BAT-TREES-2 WS-BAT-TREES-3
+               WS-BAT-TREES-4 WS-BAT-TREES-5 WS-BAT-PRODUCT.
+           WRITE BATCH-SUMMARY-RECORD FROM WS-BATCH-SUMMARY-RECORD.
+       2700-REPORT-OPEN-ERROR-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 2800-LOAD-CHECKPOINT-IF-PRESENT scans CHECKPOINT-FILE for the
+      * most recent checkpoint saved for this map. If one is found,
+      * MAP is fast-forwarded to that row and the slope COORD-X/TREES
+      * values are restored, so an interrupted run does not have to
+      * re-read the whole map from record one.
+      *--------------------------------------------------------------
+       2800-LOAD-CHECKPOINT-IF-PRESENT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-PRESENT
+               PERFORM 2810-SCAN-ONE-CHECKPOINT-RECORD
+                  THRU 2810-SCAN-ONE-CHECKPOINT-RECORD-EXIT
+                  UNTIL WS-CHECKPOINT-FILE-STATUS = "10"
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF CHECKPOINT-WAS-FOUND
+               PERFORM 2820-FAST-FORWARD-TO-CHECKPOINT
+                  THRU 2820-FAST-FORWARD-TO-CHECKPOINT-EXIT
+           END-IF.
+       2800-LOAD-CHECKPOINT-IF-PRESENT-EXIT.
+           EXIT.
+
+       2810-SCAN-ONE-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE INTO WS-CKPT-SCAN-LINE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF WS-CKPT-SCAN-LINE(1:100) IS EQUAL TO
+                      WS-MAP-FILENAME(1:100)
+                       MOVE WS-CKPT-SCAN-LINE TO WS-CHECKPOINT-RECORD
+                       SET CHECKPOINT-WAS-FOUND TO TRUE
+                   END-IF
+           END-READ.
+       2810-SCAN-ONE-CHECKPOINT-RECORD-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 2820-FAST-FORWARD-TO-CHECKPOINT trusts a matched-by-name
+      * checkpoint only after its fingerprint (map width, then the
+      * "#" checksum of the checkpoint row itself) is confirmed
+      * against the map actually being opened this run. A mismatch
+      * means the file at this path is not the map the checkpoint was
+      * written against, so the checkpoint is abandoned and the map
+      * is rescored from record one instead of being fast-forwarded
+      * through on stale, wrong data. Every row skipped this way is
+      * still run through 3200-VALIDATE-MAP-RECORD the same as a row
+      * processed by the normal loop, so a map with a corrupted
+      * character ahead of the checkpoint is still caught and flagged
+      * invalid on a resumed run instead of the fast-forward silently
+      * trusting rows it never actually looked at.
+      *--------------------------------------------------------------
+       2820-FAST-FORWARD-TO-CHECKPOINT.
+           READ MAP INTO MAP-TOPO
+               AT END
+                   MOVE 1 TO MAP-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO ROW-NUMBER
+                   PERFORM 3150-VALIDATE-RECORD-LENGTH
+                      THRU 3150-VALIDATE-RECORD-LENGTH-EXIT
+                   IF MAP-EOF-SWITCH = 0
+                       PERFORM 3100-MEASURE-MAP-WIDTH
+                          THRU 3100-MEASURE-MAP-WIDTH-EXIT
+                   END-IF
+           END-READ.
+           IF MAP-EOF-SWITCH = 0
+               IF MAP-WIDTH IS NOT EQUAL TO WS-CKPT-MAP-WIDTH
+                   PERFORM 2830-ABANDON-STALE-CHECKPOINT
+                      THRU 2830-ABANDON-STALE-CHECKPOINT-EXIT
+               ELSE
+                   PERFORM 3200-VALIDATE-MAP-RECORD
+                      THRU 3200-VALIDATE-MAP-RECORD-EXIT
+                   PERFORM 2821-DISCARD-ONE-MAP-ROW
+                      THRU 2821-DISCARD-ONE-MAP-ROW-EXIT
+                      UNTIL ROW-NUMBER >= WS-CKPT-ROW-NUMBER
+                         OR MAP-EOF-SWITCH = 1
+                   IF MAP-EOF-SWITCH = 1
+                   OR WS-LAST-ROW-CHECKSUM IS NOT EQUAL TO
+                      WS-CKPT-ROW-CHECKSUM
+                       PERFORM 2830-ABANDON-STALE-CHECKPOINT
+                          THRU 2830-ABANDON-STALE-CHECKPOINT-EXIT
+                   ELSE
+                       DISPLAY "RESUMING " WS-MAP-FILENAME
+                           " FROM CHECKPOINT AT ROW "
+                           WS-CKPT-ROW-NUMBER
+                       PERFORM 2825-RESTORE-ONE-SLOPE-FROM-CHECKPOINT
+                          THRU
+                          2825-RESTORE-ONE-SLOPE-FROM-CHECKPOINT-EXIT
+                          VARYING SLOPE-INDEX FROM 1 BY 1
+                          UNTIL SLOPE-INDEX > 5
+                   END-IF
+               END-IF
+           END-IF.
+       2820-FAST-FORWARD-TO-CHECKPOINT-EXIT.
+           EXIT.
+
+       2821-DISCARD-ONE-MAP-ROW.
+           READ MAP INTO MAP-TOPO
+               AT END
+                   MOVE 1 TO MAP-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO ROW-NUMBER
+                   PERFORM 3150-VALIDATE-RECORD-LENGTH
+                      THRU 3150-VALIDATE-RECORD-LENGTH-EXIT
+                   IF MAP-EOF-SWITCH = 0
+                       PERFORM 3200-VALIDATE-MAP-RECORD
+                          THRU 3200-VALIDATE-MAP-RECORD-EXIT
+                       MOVE 0 TO WS-LAST-ROW-CHECKSUM
+                       INSPECT MAP-TOPO TALLYING WS-LAST-ROW-CHECKSUM
+                           FOR ALL "#"
+                   END-IF
+           END-READ.
+       2821-DISCARD-ONE-MAP-ROW-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 2830-ABANDON-STALE-CHECKPOINT closes and reopens MAP to put
+      * the read position back at record one, and clears the fields a
+      * checkpoint resume would otherwise have advanced, so the map is
+      * rescored from the start exactly as it would be with no
+      * checkpoint on file.
+      *--------------------------------------------------------------
+       2830-ABANDON-STALE-CHECKPOINT.
+           DISPLAY "*** CHECKPOINT FOR " WS-MAP-FILENAME
+               " DOES NOT MATCH THE CURRENT MAP CONTENT - "
+               "RESTARTING FROM ROW 1 ***".
            CLOSE MAP.
-           STOP RUN.
+           OPEN INPUT MAP.
+           MOVE 0 TO ROW-NUMBER.
+           MOVE 0 TO MAP-WIDTH.
+           MOVE 0 TO MAP-EOF-SWITCH.
+           SET FIRST-RECORD-NOT-YET-SEEN TO TRUE.
+           MOVE "N" TO CHECKPOINT-FOUND-SWITCH.
+       2830-ABANDON-STALE-CHECKPOINT-EXIT.
+           EXIT.
+
+       2825-RESTORE-ONE-SLOPE-FROM-CHECKPOINT.
+           MOVE WS-CKPT-COORD-X(SLOPE-INDEX) TO
+               SLOPE-COORD-X(SLOPE-INDEX).
+           MOVE WS-CKPT-TREES(SLOPE-INDEX) TO
+               SLOPE-TREES(SLOPE-INDEX).
+       2825-RESTORE-ONE-SLOPE-FROM-CHECKPOINT-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 2850-OPEN-CHECKPOINT-FOR-WRITING opens CHECKPOINT-FILE in
+      * EXTEND mode so checkpoints accumulate across runs, falling
+      * back to OUTPUT the first time the file does not yet exist.
+      *--------------------------------------------------------------
+       2850-OPEN-CHECKPOINT-FOR-WRITING.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS IS NOT EQUAL TO "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+       2850-OPEN-CHECKPOINT-FOR-WRITING-EXIT.
+           EXIT.
+
+       2600-RESET-PER-MAP-FIELDS.
+           MOVE 0 TO MAP-EOF-SWITCH.
+           MOVE 0 TO ROW-NUMBER.
+           MOVE 0 TO MAP-WIDTH.
+           SET FIRST-RECORD-NOT-YET-SEEN TO TRUE.
+           SET MAP-IS-VALID TO TRUE.
+           MOVE "N" TO CHECKPOINT-FOUND-SWITCH.
+           MOVE 1 TO SLOPE-COORD-X(1) SLOPE-COORD-X(2)
+               SLOPE-COORD-X(3) SLOPE-COORD-X(4) SLOPE-COORD-X(5).
+           MOVE 0 TO SLOPE-TREES(1) SLOPE-TREES(2) SLOPE-TREES(3)
+               SLOPE-TREES(4) SLOPE-TREES(5).
+       2600-RESET-PER-MAP-FIELDS-EXIT.
+           EXIT.
+
+       3000-PROCESS-MAP-RECORDS.
+           READ MAP INTO MAP-TOPO
+               AT END
+                   MOVE 1 TO MAP-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO ROW-NUMBER
+                   PERFORM 3150-VALIDATE-RECORD-LENGTH
+                      THRU 3150-VALIDATE-RECORD-LENGTH-EXIT
+                   IF MAP-EOF-SWITCH = 0
+                       IF FIRST-RECORD-NOT-YET-SEEN
+                           PERFORM 3100-MEASURE-MAP-WIDTH
+                              THRU 3100-MEASURE-MAP-WIDTH-EXIT
+                       END-IF
+                       PERFORM 3200-VALIDATE-MAP-RECORD
+                          THRU 3200-VALIDATE-MAP-RECORD-EXIT
+                       PERFORM 4000-APPLY-SLOPES
+                          THRU 4000-APPLY-SLOPES-EXIT
+                          VARYING SLOPE-INDEX FROM 1 BY 1
+                          UNTIL SLOPE-INDEX > 5
+                       PERFORM 3300-WRITE-CHECKPOINT-IF-DUE
+                          THRU 3300-WRITE-CHECKPOINT-IF-DUE-EXIT
+                   END-IF
+           END-READ.
+       3000-PROCESS-MAP-RECORDS-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 3150-VALIDATE-RECORD-LENGTH guards against GnuCOBOL's LINE
+      * SEQUENTIAL reader silently splitting a physical line longer
+      * than MAP-TOPO can hold into extra short "records" instead of
+      * raising a FILE STATUS error. MAP-TOPO is sized one column
+      * wider than MAX-MAP-WIDTH specifically so a row of exactly
+      * MAX-MAP-WIDTH real characters still leaves that extra column
+      * blank - only a row that actually overruns MAX-MAP-WIDTH fills
+      * it, which is what is reported and stops the map here rather
+      * than trusting a split record.
+      *--------------------------------------------------------------
+       3150-VALIDATE-RECORD-LENGTH.
+           IF MAP-TOPO(MAX-MAP-WIDTH + 1:1) IS NOT EQUAL TO SPACE
+               PERFORM 3160-REPORT-RECORD-TOO-LONG
+                  THRU 3160-REPORT-RECORD-TOO-LONG-EXIT
+           END-IF.
+       3150-VALIDATE-RECORD-LENGTH-EXIT.
+           EXIT.
+
+       3160-REPORT-RECORD-TOO-LONG.
+           DISPLAY "*** MAP ROW EXCEEDS MAX WIDTH OF " MAX-MAP-WIDTH
+               ": " WS-MAP-FILENAME " ROW " ROW-NUMBER " ***".
+           MOVE WS-MAP-FILENAME TO WS-LEN-MAP-NAME.
+           MOVE ROW-NUMBER TO WS-LEN-ROW-NUMBER.
+           MOVE MAX-MAP-WIDTH TO WS-LEN-MAX-WIDTH.
+           WRITE ERROR-LOG-RECORD FROM WS-LENGTH-ERROR-RECORD.
+           SET MAP-IS-INVALID TO TRUE.
+           MOVE 1 TO MAP-EOF-SWITCH.
+       3160-REPORT-RECORD-TOO-LONG-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 3300-WRITE-CHECKPOINT-IF-DUE saves ROW-NUMBER and the current
+      * per-slope COORD-X/TREES values to CHECKPOINT-FILE every
+      * CHECKPOINT-INTERVAL rows, so a long map traversal can be
+      * resumed without re-counting rows already processed.
+      *--------------------------------------------------------------
+       3300-WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE ROW-NUMBER BY CHECKPOINT-INTERVAL
+               GIVING CHECKPOINT-ROW-TEST
+               REMAINDER CHECKPOINT-ROW-REMAINDER.
+           IF CHECKPOINT-ROW-REMAINDER = 0
+               PERFORM 3310-WRITE-CHECKPOINT-RECORD
+                  THRU 3310-WRITE-CHECKPOINT-RECORD-EXIT
+           END-IF.
+       3300-WRITE-CHECKPOINT-IF-DUE-EXIT.
+           EXIT.
+
+       3310-WRITE-CHECKPOINT-RECORD.
+           MOVE SPACES TO WS-CHECKPOINT-RECORD.
+           MOVE WS-MAP-FILENAME TO WS-CKPT-MAP-NAME.
+           MOVE ROW-NUMBER TO WS-CKPT-ROW-NUMBER.
+           MOVE MAP-WIDTH TO WS-CKPT-MAP-WIDTH.
+           MOVE 0 TO WS-CKPT-ROW-CHECKSUM.
+           INSPECT MAP-TOPO TALLYING WS-CKPT-ROW-CHECKSUM FOR ALL "#".
+           PERFORM 3320-SAVE-ONE-SLOPE-TO-CHECKPOINT
+              THRU 3320-SAVE-ONE-SLOPE-TO-CHECKPOINT-EXIT
+              VARYING SLOPE-INDEX FROM 1 BY 1
+              UNTIL SLOPE-INDEX > 5.
+           WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-RECORD.
+       3310-WRITE-CHECKPOINT-RECORD-EXIT.
+           EXIT.
+
+       3320-SAVE-ONE-SLOPE-TO-CHECKPOINT.
+           MOVE SLOPE-COORD-X(SLOPE-INDEX) TO
+               WS-CKPT-COORD-X(SLOPE-INDEX).
+           MOVE SLOPE-TREES(SLOPE-INDEX) TO
+               WS-CKPT-TREES(SLOPE-INDEX).
+       3320-SAVE-ONE-SLOPE-TO-CHECKPOINT-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 3100-MEASURE-MAP-WIDTH takes the length of the first record
+      * read off MAP and uses it as the wraparound modulus for the
+      * rest of the run, so the program is not tied to one fixed
+      * map width.
+      *--------------------------------------------------------------
+       3100-MEASURE-MAP-WIDTH.
+           INSPECT FIELD TALLYING MAP-WIDTH
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           MOVE "N" TO FIRST-RECORD-SWITCH.
+       3100-MEASURE-MAP-WIDTH-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 3200-VALIDATE-MAP-RECORD rejects any character outside "."
+      * and "#" before TREES is allowed to trust this row, logging
+      * each offender to ERROR-LOG-FILE and flagging the whole run
+      * invalid so a corrupted map cannot produce a silent tree
+      * count nobody can explain.
+      *--------------------------------------------------------------
+       3200-VALIDATE-MAP-RECORD.
+           PERFORM 3210-VALIDATE-ONE-CHARACTER
+              THRU 3210-VALIDATE-ONE-CHARACTER-EXIT
+              VARYING CHAR-INDEX FROM 1 BY 1
+              UNTIL CHAR-INDEX > MAP-WIDTH.
+       3200-VALIDATE-MAP-RECORD-EXIT.
+           EXIT.
+
+       3210-VALIDATE-ONE-CHARACTER.
+           MOVE MAP-TOPO(CHAR-INDEX:1) TO CHAR-UNDER-TEST.
+           IF CHAR-UNDER-TEST IS NOT EQUAL TO "."
+              AND CHAR-UNDER-TEST IS NOT EQUAL TO "#"
+               SET MAP-IS-INVALID TO TRUE
+               MOVE WS-MAP-FILENAME TO WS-ERR-MAP-NAME
+               MOVE ROW-NUMBER TO WS-ERR-ROW-NUMBER
+               MOVE CHAR-INDEX TO WS-ERR-COLUMN
+               MOVE CHAR-UNDER-TEST TO WS-ERR-CHARACTER
+               WRITE ERROR-LOG-RECORD FROM WS-ERROR-LOG-RECORD
+           END-IF.
+       3210-VALIDATE-ONE-CHARACTER-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 4000-APPLY-SLOPES only samples a slope on the rows that slope
+      * actually visits (e.g. right-1/down-2 only looks at every
+      * other row), using the row number minus one against the
+      * slope's DOWN value.
+      *--------------------------------------------------------------
+       4000-APPLY-SLOPES.
+           COMPUTE SLOPE-ROW-TEST = ROW-NUMBER - 1.
+           DIVIDE SLOPE-ROW-TEST BY SLOPE-DOWN(SLOPE-INDEX)
+               GIVING SLOPE-ROW-TEST
+               REMAINDER SLOPE-ROW-REMAINDER.
+           IF SLOPE-ROW-REMAINDER IS EQUAL TO ZERO
+               MOVE MAP-TOPO(SLOPE-COORD-X(SLOPE-INDEX):1) TO ITEM
+               IF ITEM IS EQUAL TO "#"
+                   ADD 1 TO SLOPE-TREES(SLOPE-INDEX)
+                       ON SIZE ERROR
+                           PERFORM 4050-REPORT-COUNTER-OVERFLOW
+                              THRU 4050-REPORT-COUNTER-OVERFLOW-EXIT
+                   END-ADD
+               END-IF
+               PERFORM 4100-WRITE-AUDIT-RECORD
+                  THRU 4100-WRITE-AUDIT-RECORD-EXIT
+               ADD SLOPE-RIGHT(SLOPE-INDEX)
+                   TO SLOPE-COORD-X(SLOPE-INDEX)
+                   ON SIZE ERROR
+                       PERFORM 4050-REPORT-COUNTER-OVERFLOW
+                          THRU 4050-REPORT-COUNTER-OVERFLOW-EXIT
+               END-ADD
+               IF SLOPE-COORD-X(SLOPE-INDEX) IS GREATER THAN MAP-WIDTH
+                   SUBTRACT MAP-WIDTH FROM SLOPE-COORD-X(SLOPE-INDEX)
+               END-IF
+           END-IF.
+       4000-APPLY-SLOPES-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 4050-REPORT-COUNTER-OVERFLOW logs a COORD-X or TREES counter
+      * overflow for the current slope to ERROR-LOG-FILE and flags the
+      * run invalid, instead of letting the counter wrap or truncate
+      * silently.
+      *--------------------------------------------------------------
+       4050-REPORT-COUNTER-OVERFLOW.
+           DISPLAY "*** COUNTER OVERFLOW: " WS-MAP-FILENAME
+               " SLOPE " SLOPE-RIGHT(SLOPE-INDEX) "/"
+               SLOPE-DOWN(SLOPE-INDEX) " ***".
+           MOVE WS-MAP-FILENAME TO WS-OVF-MAP-NAME.
+           MOVE SLOPE-RIGHT(SLOPE-INDEX) TO WS-OVF-SLOPE-RIGHT.
+           MOVE SLOPE-DOWN(SLOPE-INDEX) TO WS-OVF-SLOPE-DOWN.
+           WRITE ERROR-LOG-RECORD FROM WS-OVERFLOW-ERROR-RECORD.
+           SET MAP-IS-INVALID TO TRUE.
+       4050-REPORT-COUNTER-OVERFLOW-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 4100-WRITE-AUDIT-RECORD logs one audit line for the slope
+      * sample just taken: the source map, the row number, the slope
+      * that sampled it, the COORD-X position sampled, the ITEM found
+      * there and the running TREES tally for that slope at this
+      * point in the run.
+      *--------------------------------------------------------------
+       4100-WRITE-AUDIT-RECORD.
+           MOVE WS-MAP-FILENAME TO WS-AUD-MAP-NAME.
+           MOVE ROW-NUMBER TO WS-AUD-ROW-NUMBER.
+           MOVE SLOPE-RIGHT(SLOPE-INDEX) TO WS-AUD-SLOPE-RIGHT.
+           MOVE SLOPE-DOWN(SLOPE-INDEX) TO WS-AUD-SLOPE-DOWN.
+           MOVE SLOPE-COORD-X(SLOPE-INDEX) TO WS-AUD-COORD-X.
+           MOVE ITEM TO WS-AUD-ITEM.
+           MOVE SLOPE-TREES(SLOPE-INDEX) TO WS-AUD-RUNNING-TREES.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-RECORD.
+       4100-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 8000-REPORT-RESULTS displays this map's per-slope counts and
+      * writes the batch summary line for it.
+      *--------------------------------------------------------------
+       8000-REPORT-RESULTS.
+           DISPLAY "MAP: " WS-MAP-FILENAME.
+           IF MAP-IS-INVALID
+               DISPLAY "*** MAP VALIDATION FAILED - SEE "
+                   "day_3_errors.txt - TREES COUNTS BELOW "
+                   "ARE NOT TRUSTWORTHY ***"
+           END-IF.
+           MOVE 1 TO TREES-PRODUCT.
+           PERFORM 8100-REPORT-ONE-SLOPE
+              THRU 8100-REPORT-ONE-SLOPE-EXIT
+              VARYING SLOPE-INDEX FROM 1 BY 1
+              UNTIL SLOPE-INDEX > 5.
+           DISPLAY "TREES PRODUCT: " TREES-PRODUCT.
+           PERFORM 8200-WRITE-BATCH-SUMMARY
+              THRU 8200-WRITE-BATCH-SUMMARY-EXIT.
+           PERFORM 8300-WRITE-LEDGER-RECORD
+              THRU 8300-WRITE-LEDGER-RECORD-EXIT.
+       8000-REPORT-RESULTS-EXIT.
+           EXIT.
+
+       8100-REPORT-ONE-SLOPE.
+           DISPLAY "RIGHT " SLOPE-RIGHT(SLOPE-INDEX)
+               " DOWN " SLOPE-DOWN(SLOPE-INDEX)
+               " TREES " SLOPE-TREES(SLOPE-INDEX).
+           MULTIPLY SLOPE-TREES(SLOPE-INDEX) BY TREES-PRODUCT
+               GIVING TREES-PRODUCT
+               ON SIZE ERROR
+                   PERFORM 4050-REPORT-COUNTER-OVERFLOW
+                      THRU 4050-REPORT-COUNTER-OVERFLOW-EXIT
+           END-MULTIPLY.
+           PERFORM 8150-WRITE-RESULTS-RECORD
+              THRU 8150-WRITE-RESULTS-RECORD-EXIT.
+       8100-REPORT-ONE-SLOPE-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 8150-WRITE-RESULTS-RECORD emits one structured record to
+      * RESULTS-FILE for the slope just reported: source map, slope
+      * right/down, and TREES.
+      *--------------------------------------------------------------
+       8150-WRITE-RESULTS-RECORD.
+           MOVE WS-MAP-FILENAME TO WS-RES-MAP-NAME.
+           MOVE SLOPE-RIGHT(SLOPE-INDEX) TO WS-RES-SLOPE-RIGHT.
+           MOVE SLOPE-DOWN(SLOPE-INDEX) TO WS-RES-SLOPE-DOWN.
+           MOVE SLOPE-TREES(SLOPE-INDEX) TO WS-RES-TREES.
+           WRITE RESULTS-RECORD FROM WS-RESULTS-RECORD.
+       8150-WRITE-RESULTS-RECORD-EXIT.
+           EXIT.
+
+       8200-WRITE-BATCH-SUMMARY.
+           MOVE WS-MAP-FILENAME TO WS-BAT-MAP-NAME.
+           IF MAP-IS-VALID
+               MOVE "VALID" TO WS-BAT-VALID-FLAG
+           ELSE
+               MOVE "INVALID" TO WS-BAT-VALID-FLAG
+           END-IF.
+           MOVE SLOPE-TREES(1) TO WS-BAT-TREES-1.
+           MOVE SLOPE-TREES(2) TO WS-BAT-TREES-2.
+           MOVE SLOPE-TREES(3) TO WS-BAT-TREES-3.
+           MOVE SLOPE-TREES(4) TO WS-BAT-TREES-4.
+           MOVE SLOPE-TREES(5) TO WS-BAT-TREES-5.
+           MOVE TREES-PRODUCT TO WS-BAT-PRODUCT.
+           WRITE BATCH-SUMMARY-RECORD FROM WS-BATCH-SUMMARY-RECORD.
+       8200-WRITE-BATCH-SUMMARY-EXIT.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * 8300-WRITE-LEDGER-RECORD appends one reconciliation line to
+      * LEDGER-FILE for this map run: run date/time, the five slope
+      * parameters used, and the TREES product they produced.
+      *--------------------------------------------------------------
+       8300-WRITE-LEDGER-RECORD.
+           MOVE SPACES TO WS-LEDGER-RECORD.
+           MOVE WS-MAP-FILENAME TO WS-LED-MAP-NAME.
+           ACCEPT WS-LEDGER-RUN-DATE FROM DATE.
+           ACCEPT WS-LEDGER-RUN-TIME FROM TIME.
+           MOVE WS-LEDGER-RUN-DATE TO WS-LED-RUN-DATE.
+           MOVE WS-LEDGER-RUN-TIME TO WS-LED-RUN-TIME.
+           PERFORM 8310-SAVE-ONE-SLOPE-TO-LEDGER
+              THRU 8310-SAVE-ONE-SLOPE-TO-LEDGER-EXIT
+              VARYING SLOPE-INDEX FROM 1 BY 1
+              UNTIL SLOPE-INDEX > 5.
+           MOVE TREES-PRODUCT TO WS-LED-TREES-TOTAL.
+           WRITE LEDGER-RECORD FROM WS-LEDGER-RECORD.
+       8300-WRITE-LEDGER-RECORD-EXIT.
+           EXIT.
+
+       8310-SAVE-ONE-SLOPE-TO-LEDGER.
+           MOVE SLOPE-RIGHT(SLOPE-INDEX) TO
+               WS-LED-SLOPE-RIGHT(SLOPE-INDEX).
+           MOVE SLOPE-DOWN(SLOPE-INDEX) TO
+               WS-LED-SLOPE-DOWN(SLOPE-INDEX).
+       8310-SAVE-ONE-SLOPE-TO-LEDGER-EXIT.
+           EXIT.
+
+       9999-TERMINATE-RUN.
+           CLOSE MAP-LIST-FILE
+                 AUDIT-FILE
+                 ERROR-LOG-FILE
+                 BATCH-SUMMARY-FILE
+                 RESULTS-FILE
+                 LEDGER-FILE.
+       9999-TERMINATE-RUN-EXIT.
+           EXIT.
